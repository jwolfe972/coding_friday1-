@@ -9,19 +9,34 @@
 
             SELECT NBA-RECORDS ASSIGN TO "NBADATA.dat"
             ORGANIZATION IS LINE SEQUENTIAL.
-  
-  
+
+
+            SELECT SORTED-RECORDS ASSIGN TO "NBADATA_SORTED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE ASSIGN TO "NBASORT.wrk".
+
+
             SELECT NBA-OUTPUT ASSIGN TO "NBA_REPORT.doc"
             ORGANIZATION IS LINE SEQUENTIAL.
-  
-  
-  
+
+
+
 
 
 
        DATA DIVISION.
        FILE SECTION.
        FD NBA-RECORDS RECORDING MODE IS F.
+        01 RAW-DATA-RECORD            PIC X(155).
+
+       SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+           05 SORT-ID-VAL             PIC XXXX.
+           05 FILLER                  PIC X(147).
+           05 SORT-SEASON             PIC 9(4).
+
+       FD SORTED-RECORDS RECORDING MODE IS F.
         01 DATA-RECORD.
            05 ID-VAL                  PIC XXXX.
            05 F-NAME-IN               PIC X(12).
@@ -38,7 +53,7 @@
            05 REB-IN                  PIC 9(2)V99.
            05 AST-IN                  PIC 9(2)V99.
            05 SEASON-IN               PIC 9(4).
-       
+
 
        FD NBA-OUTPUT RECORDING MODE IS F.
        01 PRINT-LINE                 PIC X(200).
@@ -93,11 +108,16 @@
               GOBACK.
 
            100-OPEN-FILES.
-              OPEN INPUT NBA-RECORDS OUTPUT NBA-OUTPUT.
+              SORT SORT-WORK-FILE
+                 ON ASCENDING KEY SORT-ID-VAL
+                 ON ASCENDING KEY SORT-SEASON
+                 USING NBA-RECORDS
+                 GIVING SORTED-RECORDS.
+              OPEN INPUT SORTED-RECORDS OUTPUT NBA-OUTPUT.
               PERFORM 101-READ-TIL-FINISH.
 
            101-READ-TIL-FINISH.
-              READ NBA-RECORDS  
+              READ SORTED-RECORDS
                  AT END MOVE 'Y' TO EOF
               END-READ.
 
@@ -138,7 +158,7 @@
 
 
            105-CLOSE.
-              CLOSE NBA-RECORDS .
+              CLOSE SORTED-RECORDS.
               CLOSE NBA-OUTPUT.
             
               
