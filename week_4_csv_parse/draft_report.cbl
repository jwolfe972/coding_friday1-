@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NBADRAFT.
+       AUTHOR. WOLFE.
+       DATE-WRITTEN. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT NBA-RECORDS ASSIGN TO "NBADATA.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT SORTED-RECORDS ASSIGN TO "NBADATA_DRAFT_SORTED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE ASSIGN TO "NBADRAFTSORT.wrk".
+
+
+            SELECT NBA-DRAFT-OUTPUT ASSIGN TO "NBA_DRAFT_REPORT.doc"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NBA-RECORDS RECORDING MODE IS F.
+        01 RAW-DATA-RECORD            PIC X(155).
+
+       SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+           05 FILLER                  PIC X(105).
+           05 SORT-DRAFT-YEAR         PIC X(9).
+           05 SORT-DRAFT-ROUND        PIC X(9).
+           05 FILLER                  PIC X(32).
+
+       FD SORTED-RECORDS RECORDING MODE IS F.
+        01 DATA-RECORD.
+           05 ID-VAL                  PIC XXXX.
+           05 F-NAME-IN               PIC X(12).
+           05 L-NAME-IN               PIC X(18).
+           05 COLLEGE-IN              PIC X(39).
+           05 COUNTRY-IN              PIC X(32).
+           05 DRAFT-YEAR-IN           PIC X(9).
+           05 DRAFT-ROUND-IN          PIC X(9).
+           05 DRAFT-PICK-IN           PIC X(9).
+           05 TEAM-AREV-IN            PIC XXX.
+           05 AGE-IN                  PIC 99.
+           05 GP-IN                   PIC 99.
+           05 PTS-IN                  PIC 9(2)V99.
+           05 REB-IN                  PIC 9(2)V99.
+           05 AST-IN                  PIC 9(2)V99.
+           05 SEASON-IN               PIC 9(4).
+
+       FD NBA-DRAFT-OUTPUT RECORDING MODE IS F.
+       01 PRINT-LINE                 PIC X(200).
+
+
+
+       WORKING-STORAGE SECTION.
+       01 LIVE-VARIABLES.
+          05 EOF                           PIC X VALUE 'N'.
+          05 AVG-HOLDER-PT                 PIC 9(6)V99 VALUE 0.
+          05 AVG-HOLDER-REB                PIC 9(6)V99 VALUE 0.
+          05 AVG-HOLDER-AST                PIC 9(6)V99 VALUE 0.
+          05 GROUP-ROW-COUNT               PIC 9(4) VALUE 0.
+          05 CURR-DRAFT-YEAR               PIC X(9) VALUE 'NONE'.
+          05 CURR-DRAFT-ROUND              PIC X(9) VALUE SPACES.
+
+       01  GROUP-REPORT.
+           05 GR-YEAR                 PIC X(9).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 GR-ROUND                PIC X(9).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 GR-ROWS                 PIC ZZZ9.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 GR-AVG-PT                PIC ZZZ9.99.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 GR-AVG-REB               PIC ZZZ9.99.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 GR-AVG-AST               PIC ZZZ9.99.
+
+       01  STORE-DATE.
+           05 CURR-YEAR               PIC XXXX.
+           05 CURR-MONTH              PIC XX.
+           05 CURR-DAY                PIC XX.
+           05 CURR-HR                 PIC XX.
+           05 CURR-MIN                PIC XX.
+           05 CURR-SEC                PIC XX.
+
+       01  HEADER-LINE-1.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 TXT                     PIC X(32)
+              VALUE 'NBA DRAFT CLASS PERFORMANCE FOR '.
+           05 MONTH-F                 PIC XX.
+           05 FILLER                  PIC X VALUE '/'.
+           05 DAY-F                   PIC XX.
+           05 FILLER                  PIC X VALUE '/'.
+           05 YEAR-F                  PIC XXXX.
+
+       01  HEADER-LINE-2.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 YR-TXT                  PIC X(9) VALUE 'YEAR'.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 RD-TXT                  PIC X(9) VALUE 'ROUND'.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 ROWS-TXT                PIC X(4) VALUE 'ROWS'.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 PPG-TXT                 PIC X(7) VALUE 'AVG PPG'.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 RPG-TXT                 PIC X(7) VALUE 'AVG RPG'.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 APG-TXT                 PIC X(7) VALUE 'AVG APG'.
+
+       01  BORDER-LINE.
+           05 LINE-BAR       PIC X(70)    VALUE
+           '----------------------------------------------------------'.
+
+
+
+       PROCEDURE DIVISION.
+        MAIN.
+           PERFORM 100-OPEN-FILES.
+           PERFORM PREPARE-DATE.
+           PERFORM PREPARE-HEADER.
+
+           PERFORM 102-WRITE-FILE UNTIL EOF = 'Y'
+           PERFORM 105-CLOSE.
+           GOBACK.
+
+        100-OPEN-FILES.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-DRAFT-YEAR
+              ON ASCENDING KEY SORT-DRAFT-ROUND
+              USING NBA-RECORDS
+              GIVING SORTED-RECORDS.
+           OPEN INPUT SORTED-RECORDS OUTPUT NBA-DRAFT-OUTPUT.
+           PERFORM 101-READ-TIL-FINISH.
+
+       PREPARE-DATE.
+           MOVE FUNCTION CURRENT-DATE TO STORE-DATE
+           MOVE CURR-YEAR TO YEAR-F
+           MOVE CURR-MONTH TO MONTH-F
+           MOVE CURR-DAY TO DAY-F.
+
+       PREPARE-HEADER.
+           MOVE HEADER-LINE-1 TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE HEADER-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE BORDER-LINE TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        101-READ-TIL-FINISH.
+           READ SORTED-RECORDS
+              AT END MOVE 'Y' TO EOF
+           END-READ.
+
+        110-REPORT-GROUP.
+           IF GROUP-ROW-COUNT > 0
+              MOVE CURR-DRAFT-YEAR TO GR-YEAR
+              MOVE CURR-DRAFT-ROUND TO GR-ROUND
+              MOVE GROUP-ROW-COUNT TO GR-ROWS
+              COMPUTE GR-AVG-PT = (AVG-HOLDER-PT / GROUP-ROW-COUNT)
+              COMPUTE GR-AVG-REB = (AVG-HOLDER-REB / GROUP-ROW-COUNT)
+              COMPUTE GR-AVG-AST = (AVG-HOLDER-AST / GROUP-ROW-COUNT)
+              MOVE GROUP-REPORT TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+        102-WRITE-FILE.
+
+           IF CURR-DRAFT-YEAR = 'NONE'
+              MOVE DRAFT-YEAR-IN TO CURR-DRAFT-YEAR
+              MOVE DRAFT-ROUND-IN TO CURR-DRAFT-ROUND
+           END-IF.
+
+           IF DRAFT-YEAR-IN NOT = CURR-DRAFT-YEAR
+              OR DRAFT-ROUND-IN NOT = CURR-DRAFT-ROUND
+              PERFORM 110-REPORT-GROUP
+              MOVE DRAFT-YEAR-IN TO CURR-DRAFT-YEAR
+              MOVE DRAFT-ROUND-IN TO CURR-DRAFT-ROUND
+              MOVE 0 TO AVG-HOLDER-PT
+              MOVE 0 TO AVG-HOLDER-REB
+              MOVE 0 TO AVG-HOLDER-AST
+              MOVE 0 TO GROUP-ROW-COUNT
+           END-IF.
+
+           IF PTS-IN NUMERIC AND REB-IN NUMERIC AND AST-IN NUMERIC
+              ADD PTS-IN TO AVG-HOLDER-PT
+              ADD REB-IN TO AVG-HOLDER-REB
+              ADD AST-IN TO AVG-HOLDER-AST
+              ADD 1 TO GROUP-ROW-COUNT
+           END-IF.
+
+           PERFORM 101-READ-TIL-FINISH.
+
+        105-CLOSE.
+           PERFORM 110-REPORT-GROUP
+           CLOSE SORTED-RECORDS.
+           CLOSE NBA-DRAFT-OUTPUT.
