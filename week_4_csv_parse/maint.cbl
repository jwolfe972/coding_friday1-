@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NBAMAINT.
+       AUTHOR. WOLFE.
+       DATE-WRITTEN. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT NBA-RECORDS ASSIGN TO "NBADATA.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT MASTER-SORT-WORK ASSIGN TO "NBAMSORT.wrk".
+
+            SELECT SORTED-MASTER ASSIGN TO "NBADATA_MASTER_SORTED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT NBA-TRANS ASSIGN TO "NBATRANS.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TRANS-SORT-WORK ASSIGN TO "NBATSORT.wrk".
+
+            SELECT SORTED-TRANS ASSIGN TO "NBATRANS_SORTED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT NEW-MASTER ASSIGN TO "NBADATA_UPDATED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHANGE-LOG ASSIGN TO "NBA_CHANGELOG.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NBA-RECORDS RECORDING MODE IS F.
+        01 RAW-DATA-RECORD            PIC X(155).
+
+       SD MASTER-SORT-WORK.
+        01 MASTER-SORT-RECORD.
+           05 MSORT-ID                PIC XXXX.
+           05 FILLER                  PIC X(147).
+           05 MSORT-SEASON            PIC 9(4).
+
+       FD SORTED-MASTER RECORDING MODE IS F.
+        01 MASTER-RECORD.
+           05 M-ID-VAL                PIC XXXX.
+           05 M-F-NAME-IN             PIC X(12).
+           05 M-L-NAME-IN             PIC X(18).
+           05 M-COLLEGE-IN            PIC X(39).
+           05 M-COUNTRY-IN            PIC X(32).
+           05 M-DRAFT-YEAR-IN         PIC X(9).
+           05 M-DRAFT-ROUND-IN        PIC X(9).
+           05 M-DRAFT-PICK-IN         PIC X(9).
+           05 M-TEAM-AREV-IN          PIC XXX.
+           05 M-AGE-IN                PIC 99.
+           05 M-GP-IN                 PIC 99.
+           05 M-PTS-IN                PIC 9(2)V99.
+           05 M-REB-IN                PIC 9(2)V99.
+           05 M-AST-IN                PIC 9(2)V99.
+           05 M-SEASON-IN             PIC 9(4).
+
+       FD NBA-TRANS RECORDING MODE IS F.
+        01 RAW-TRANS-RECORD           PIC X(156).
+
+       SD TRANS-SORT-WORK.
+        01 TRANS-SORT-RECORD.
+           05 FILLER                  PIC X(1).
+           05 TSORT-ID                PIC XXXX.
+           05 FILLER                  PIC X(147).
+           05 TSORT-SEASON            PIC 9(4).
+
+       FD SORTED-TRANS RECORDING MODE IS F.
+        01 TRANS-RECORD.
+           05 TRANS-CODE-IN           PIC X.
+           05 TRANS-DATA-PORTION.
+              10 T-ID-VAL             PIC XXXX.
+              10 T-F-NAME-IN          PIC X(12).
+              10 T-L-NAME-IN          PIC X(18).
+              10 T-COLLEGE-IN         PIC X(39).
+              10 T-COUNTRY-IN         PIC X(32).
+              10 T-DRAFT-YEAR-IN      PIC X(9).
+              10 T-DRAFT-ROUND-IN     PIC X(9).
+              10 T-DRAFT-PICK-IN      PIC X(9).
+              10 T-TEAM-AREV-IN       PIC XXX.
+              10 T-AGE-IN             PIC 99.
+              10 T-GP-IN              PIC 99.
+              10 T-PTS-IN             PIC 9(2)V99.
+              10 T-REB-IN             PIC 9(2)V99.
+              10 T-AST-IN             PIC 9(2)V99.
+              10 T-SEASON-IN          PIC 9(4).
+
+       FD NEW-MASTER RECORDING MODE IS F.
+       01 NEW-MASTER-RECORD          PIC X(155).
+
+       FD CHANGE-LOG RECORDING MODE IS F.
+       01 LOG-LINE                   PIC X(200).
+
+
+
+       WORKING-STORAGE SECTION.
+       01 LIVE-VARIABLES.
+          05 MORE-MASTER                   PIC X VALUE 'Y'.
+          05 MORE-TRANS                    PIC X VALUE 'Y'.
+          05 ADD-COUNT                     PIC 9(6) VALUE 0.
+          05 CHANGE-COUNT                  PIC 9(6) VALUE 0.
+          05 DELETE-COUNT                  PIC 9(6) VALUE 0.
+          05 ERROR-COUNT                   PIC 9(6) VALUE 0.
+
+       01  LOG-RECORD.
+           05 LOG-ID-OT                PIC XXXX.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 LOG-SEASON-OT            PIC 9(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 LOG-ACTION-OT            PIC X(10).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 LOG-DETAIL-OT            PIC X(48).
+
+       01  SUMMARY-LINE.
+           05 FILLER                  PIC X(11) VALUE 'SUMMARY -- '.
+           05 FILLER                  PIC X(7) VALUE 'ADDED='.
+           05 SUM-ADD-OT               PIC ZZZZZ9.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'CHANGED='.
+           05 SUM-CHG-OT               PIC ZZZZZ9.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'DELETED='.
+           05 SUM-DEL-OT               PIC ZZZZZ9.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 FILLER                  PIC X(7) VALUE 'ERRORS='.
+           05 SUM-ERR-OT               PIC ZZZZZ9.
+
+
+
+       PROCEDURE DIVISION.
+        MAIN.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-MERGE-LOOP
+              UNTIL MORE-MASTER = 'N' AND MORE-TRANS = 'N'.
+           PERFORM 900-WRITE-SUMMARY.
+           PERFORM 105-CLOSE.
+           GOBACK.
+
+        100-OPEN-FILES.
+           SORT MASTER-SORT-WORK
+              ON ASCENDING KEY MSORT-ID
+              ON ASCENDING KEY MSORT-SEASON
+              USING NBA-RECORDS
+              GIVING SORTED-MASTER.
+           SORT TRANS-SORT-WORK
+              ON ASCENDING KEY TSORT-ID
+              ON ASCENDING KEY TSORT-SEASON
+              USING NBA-TRANS
+              GIVING SORTED-TRANS.
+           OPEN INPUT SORTED-MASTER SORTED-TRANS
+              OUTPUT NEW-MASTER CHANGE-LOG.
+           PERFORM 101-READ-MASTER.
+           PERFORM 102-READ-TRANS.
+
+        101-READ-MASTER.
+           READ SORTED-MASTER
+              AT END MOVE 'N' TO MORE-MASTER
+           END-READ.
+
+        102-READ-TRANS.
+           READ SORTED-TRANS
+              AT END MOVE 'N' TO MORE-TRANS
+           END-READ.
+
+        200-MERGE-LOOP.
+           EVALUATE TRUE
+              WHEN MORE-MASTER = 'N'
+                 PERFORM 210-ADD-FROM-TRANS
+                 PERFORM 102-READ-TRANS
+              WHEN MORE-TRANS = 'N'
+                 PERFORM 220-WRITE-MASTER-UNCHANGED
+                 PERFORM 101-READ-MASTER
+              WHEN M-ID-VAL = T-ID-VAL AND M-SEASON-IN = T-SEASON-IN
+                 PERFORM 230-APPLY-TRANS-TO-MASTER
+                 PERFORM 101-READ-MASTER
+                 PERFORM 102-READ-TRANS
+              WHEN M-ID-VAL < T-ID-VAL
+                 OR (M-ID-VAL = T-ID-VAL AND M-SEASON-IN < T-SEASON-IN)
+                 PERFORM 220-WRITE-MASTER-UNCHANGED
+                 PERFORM 101-READ-MASTER
+              WHEN OTHER
+                 PERFORM 210-ADD-FROM-TRANS
+                 PERFORM 102-READ-TRANS
+           END-EVALUATE.
+
+        220-WRITE-MASTER-UNCHANGED.
+           MOVE MASTER-RECORD TO NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD.
+
+        210-ADD-FROM-TRANS.
+           EVALUATE TRANS-CODE-IN
+              WHEN 'A'
+                 MOVE TRANS-DATA-PORTION TO NEW-MASTER-RECORD
+                 WRITE NEW-MASTER-RECORD
+                 ADD 1 TO ADD-COUNT
+                 MOVE 'ADDED     ' TO LOG-ACTION-OT
+                 MOVE 'new record' TO LOG-DETAIL-OT
+              WHEN OTHER
+                 ADD 1 TO ERROR-COUNT
+                 MOVE 'ERROR     ' TO LOG-ACTION-OT
+                 MOVE SPACES TO LOG-DETAIL-OT
+                 STRING 'unrecognized code ' TRANS-CODE-IN
+                    ' -- no matching master record'
+                    DELIMITED BY SIZE INTO LOG-DETAIL-OT
+           END-EVALUATE
+           PERFORM 910-LOG-TRANS.
+
+        230-APPLY-TRANS-TO-MASTER.
+           EVALUATE TRANS-CODE-IN
+              WHEN 'C'
+                 MOVE TRANS-DATA-PORTION TO NEW-MASTER-RECORD
+                 WRITE NEW-MASTER-RECORD
+                 ADD 1 TO CHANGE-COUNT
+                 MOVE 'CHANGED   ' TO LOG-ACTION-OT
+                 MOVE 'fields replaced from transaction'
+                    TO LOG-DETAIL-OT
+              WHEN 'D'
+                 ADD 1 TO DELETE-COUNT
+                 MOVE 'DELETED   ' TO LOG-ACTION-OT
+                 MOVE 'record removed' TO LOG-DETAIL-OT
+              WHEN OTHER
+                 MOVE MASTER-RECORD TO NEW-MASTER-RECORD
+                 WRITE NEW-MASTER-RECORD
+                 ADD 1 TO ERROR-COUNT
+                 MOVE 'ERROR     ' TO LOG-ACTION-OT
+                 MOVE SPACES TO LOG-DETAIL-OT
+                 STRING 'unrecognized code ' TRANS-CODE-IN
+                    ' -- key already on master'
+                    DELIMITED BY SIZE INTO LOG-DETAIL-OT
+           END-EVALUATE
+           PERFORM 910-LOG-TRANS.
+
+        910-LOG-TRANS.
+           MOVE T-ID-VAL TO LOG-ID-OT
+           MOVE T-SEASON-IN TO LOG-SEASON-OT
+           MOVE LOG-RECORD TO LOG-LINE
+           WRITE LOG-LINE.
+
+        900-WRITE-SUMMARY.
+           MOVE ADD-COUNT TO SUM-ADD-OT
+           MOVE CHANGE-COUNT TO SUM-CHG-OT
+           MOVE DELETE-COUNT TO SUM-DEL-OT
+           MOVE ERROR-COUNT TO SUM-ERR-OT
+           MOVE SUMMARY-LINE TO LOG-LINE
+           WRITE LOG-LINE.
+
+        105-CLOSE.
+           CLOSE SORTED-MASTER.
+           CLOSE SORTED-TRANS.
+           CLOSE NEW-MASTER.
+           CLOSE CHANGE-LOG.
