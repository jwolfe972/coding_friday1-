@@ -9,19 +9,67 @@
 
             SELECT NBA-RECORDS ASSIGN TO "NBADATA.dat"
             ORGANIZATION IS LINE SEQUENTIAL.
-  
-  
+
+
+            SELECT SORTED-RECORDS ASSIGN TO "NBADATA_SORTED.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE ASSIGN TO "NBASORT.wrk".
+
+
             SELECT NBA-OUTPUT ASSIGN TO "NBA_REPORT.doc"
             ORGANIZATION IS LINE SEQUENTIAL.
-  
-  
-  
+
+
+            SELECT NBA-REJECTS ASSIGN TO "NBA_REJECTS.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT NBA-CSV ASSIGN TO "NBA_REPORT.csv"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT TEAMS-FILE ASSIGN TO "TEAMS.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS TEAM-ABBR-KEY
+            FILE STATUS IS TEAMS-FILE-STATUS.
+
+
+            SELECT AUDIT-LOG ASSIGN TO "NBA_AUDIT.log"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+            SELECT OPTIONAL CHECKPOINT-FILE
+            ASSIGN TO "NBA_CHECKPOINT.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CKPT-FILE-STATUS.
+
+
+            SELECT OPTIONAL FILTER-CTL ASSIGN TO "NBAFILTER.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FILTER-FILE-STATUS.
+
+
+            SELECT NBA-LEADERBOARD ASSIGN TO "NBA_LEADERBOARD.doc"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
 
 
 
        DATA DIVISION.
        FILE SECTION.
        FD NBA-RECORDS RECORDING MODE IS F.
+        01 RAW-DATA-RECORD            PIC X(155).
+
+       SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+           05 SORT-ID-VAL             PIC XXXX.
+           05 FILLER                  PIC X(147).
+           05 SORT-SEASON             PIC 9(4).
+
+       FD SORTED-RECORDS RECORDING MODE IS F.
         01 DATA-RECORD.
            05 ID-VAL                  PIC XXXX.
            05 F-NAME-IN               PIC X(12).
@@ -38,10 +86,49 @@
            05 REB-IN                  PIC 9(2)V99.
            05 AST-IN                  PIC 9(2)V99.
            05 SEASON-IN               PIC 9(4).
-       
+
 
        FD NBA-OUTPUT RECORDING MODE IS F.
-       01 PRINT-LINE                 PIC X(200).
+       01 PRINT-LINE                 PIC X(241).
+
+       FD NBA-REJECTS RECORDING MODE IS F.
+       01 REJECT-LINE                PIC X(221).
+
+       FD NBA-CSV RECORDING MODE IS F.
+       01 CSV-LINE                   PIC X(250).
+
+       FD TEAMS-FILE.
+       01 TEAM-RECORD.
+           05 TEAM-ABBR-KEY           PIC XXX.
+           05 TEAM-FULL-NAME          PIC X(30).
+           05 TEAM-CONFERENCE         PIC X(10).
+           05 TEAM-DIVISION           PIC X(15).
+
+       FD AUDIT-LOG RECORDING MODE IS F.
+       01 AUDIT-LINE                  PIC X(200).
+
+       FD CHECKPOINT-FILE RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID            PIC XXXX.
+           05 CKPT-AVG-PT             PIC 9(4)V99.
+           05 CKPT-AVG-REB            PIC 9(4)V99.
+           05 CKPT-AVG-AST            PIC 9(4)V99.
+           05 CKPT-SEASON-COUNT       PIC 99.
+           05 CKPT-FNAME              PIC X(12).
+           05 CKPT-LNAME              PIC X(18).
+           05 CKPT-PLAYERS-CT         PIC 9(6).
+           05 CKPT-REJECT-CT          PIC 9(6).
+           05 CKPT-FILTERED-CT        PIC 9(6).
+
+       FD FILTER-CTL RECORDING MODE IS F.
+       01 FILTER-RECORD.
+           05 FILTER-SEASON-START     PIC 9(4).
+           05 FILTER-SEASON-END       PIC 9(4).
+           05 FILTER-COUNTRY          PIC X(32).
+           05 FILTER-COUNTRY-MODE     PIC X.
+
+       FD NBA-LEADERBOARD RECORDING MODE IS F.
+       01 LEADER-LINE                 PIC X(200).
 
 
 
@@ -57,6 +144,150 @@
           05 SEASON-COUNT                  PIC 99 VALUE 0.
           05 FNAME-HOLD                    PIC X(12) VALUE SPACES.
           05 LNAME-HOLD                    PIC X(18) VALUE SPACES.
+          05 VALID-REC                     PIC X VALUE 'Y'.
+          05 REJECT-REASON                 PIC X(30) VALUE SPACES.
+          05 REJECT-COUNT                  PIC 9(6) VALUE 0.
+          05 TEAMS-FILE-STATUS             PIC XX VALUE '00'.
+          05 RECORDS-READ-CT               PIC 9(6) VALUE 0.
+          05 PLAYERS-SUMMARIZED-CT         PIC 9(6) VALUE 0.
+          05 CKPT-FILE-STATUS              PIC XX VALUE '00'.
+          05 CKPT-EOF                      PIC X VALUE 'N'.
+          05 RESTART-MODE                  PIC X VALUE 'N'.
+          05 LAST-COMPLETED-ID             PIC XXXX VALUE SPACES.
+          05 FILTER-FILE-STATUS            PIC XX VALUE '00'.
+          05 FILTER-ACTIVE                 PIC X VALUE 'N'.
+          05 FILTER-SEASON-START-HOLD      PIC 9(4) VALUE 0.
+          05 FILTER-SEASON-END-HOLD        PIC 9(4) VALUE 9999.
+          05 FILTER-COUNTRY-HOLD           PIC X(32) VALUE SPACES.
+          05 FILTER-COUNTRY-MODE-HOLD      PIC X VALUE 'I'.
+          05 FILTERED-OUT-CT               PIC 9(6) VALUE 0.
+          05 SKIPPED-RESTART-CT            PIC 9(6) VALUE 0.
+          05 LEADERBOARD-OVERFLOW-CT       PIC 9(6) VALUE 0.
+          05 BUFFER-OVERFLOW-CT            PIC 9(6) VALUE 0.
+          05 TEAMS-FILE-AVAILABLE          PIC X VALUE 'N'.
+          05 PASSES-FILTER                 PIC X VALUE 'Y'.
+          05 LEADERBOARD-N                 PIC 99 VALUE 10.
+          05 SORT-IDX-I                    PIC 999 VALUE 0.
+          05 SORT-IDX-J                    PIC 999 VALUE 0.
+          05 PRINT-IDX                     PIC 999 VALUE 0.
+          05 BUFFER-ADV-LINES              PIC 99 VALUE 1.
+          05 FLUSH-IDX                     PIC 999 VALUE 0.
+
+       01 PLAYER-TABLE.
+           05 PLAYER-COUNT            PIC 999 VALUE 0.
+           05 PLAYER-ENTRY OCCURS 500 TIMES.
+              10 PE-FNAME              PIC X(12).
+              10 PE-LNAME               PIC X(18).
+              10 PE-AVG-PT              PIC 9(4)V99.
+              10 PE-AVG-REB             PIC 9(4)V99.
+              10 PE-AVG-AST             PIC 9(4)V99.
+              10 PE-SEASONS             PIC 99.
+
+       01 PRINT-LINE-BUFFER.
+           05 PLB-COUNT               PIC 999 VALUE 0.
+           05 PLB-ENTRY OCCURS 500 TIMES.
+              10 PLB-TEXT              PIC X(241).
+              10 PLB-ADV-LINES         PIC 99.
+
+       01 CSV-LINE-BUFFER.
+           05 PCB-COUNT               PIC 999 VALUE 0.
+           05 PCB-ENTRY OCCURS 300 TIMES PIC X(250).
+
+       01 REJECT-LINE-BUFFER.
+           05 RJB-COUNT               PIC 9(4) VALUE 0.
+           05 RJB-ENTRY OCCURS 1000 TIMES PIC X(221).
+
+       01 LEADER-HEADER.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 LH-RANK                 PIC X(4) VALUE 'RANK'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 LH-FIRST                PIC X(5) VALUE 'FIRST'.
+           05 FILLER                  PIC X(9) VALUE SPACES.
+           05 LH-LAST                 PIC X(4) VALUE 'LAST'.
+           05 FILLER                  PIC X(16) VALUE SPACES.
+           05 LH-STAT                 PIC X(3) VALUE 'AVG'.
+           05 FILLER                  PIC X(4) VALUE SPACES.
+           05 LH-SEASONS              PIC X(7) VALUE 'SEASONS'.
+
+       01 TEMP-ENTRY.
+           05 TE-FNAME                PIC X(12).
+           05 TE-LNAME                PIC X(18).
+           05 TE-AVG-PT                PIC 9(4)V99.
+           05 TE-AVG-REB               PIC 9(4)V99.
+           05 TE-AVG-AST               PIC 9(4)V99.
+           05 TE-SEASONS               PIC 99.
+
+       01 LEADER-DETAIL.
+           05 LD-RANK                 PIC Z9.
+           05 FILLER                  PIC X(4) VALUE SPACES.
+           05 LD-FNAME                PIC X(12).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 LD-LNAME                PIC X(18).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 LD-STAT                 PIC ZZ9.99.
+           05 FILLER                  PIC XXX VALUE SPACES.
+           05 LD-SEASONS              PIC Z9.
+
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE-OT           PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-TIME-OT           PIC X(8).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-1             PIC X(13) VALUE 'RECORDS-READ='.
+           05 AUDIT-RECORDS-READ-OT   PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-2             PIC X(9) VALUE 'PLAYERS='.
+           05 AUDIT-PLAYERS-OT        PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-3             PIC X(9) VALUE 'REJECTS='.
+           05 AUDIT-REJECTS-OT        PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-4             PIC X(9) VALUE 'FILTERED='.
+           05 AUDIT-FILTERED-OT       PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-5             PIC X(9) VALUE 'SKIPPED='.
+           05 AUDIT-SKIPPED-OT        PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-6             PIC X(10) VALUE 'OVERFLOW='.
+           05 AUDIT-OVERFLOW-OT       PIC ZZZZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 AUDIT-TXT-7             PIC X(12) VALUE 'BUF-OVERFL='.
+           05 AUDIT-BUF-OVERFLOW-OT   PIC ZZZZZ9.
+
+       01 REJECT-OUT.
+           05 REJ-ID-OT               PIC XXXX.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-FNAME-OT             PIC X(12).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-LNAME-OT             PIC X(18).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-COLLEGE-OT           PIC X(39).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-COUNTRY-OT           PIC X(32).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-DRAFT-YEAR-OT        PIC X(9).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-DRAFT-ROUND-OT       PIC X(9).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-DRAFT-PICK-OT        PIC X(9).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-TEAM-OT              PIC XXX.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-AGE-OT               PIC XX.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-GP-OT                PIC XX.
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-PTS-OT               PIC X(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-REB-OT               PIC X(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-AST-OT               PIC X(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-SEASON-RAW-OT        PIC X(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-SEASON-OT            PIC 9(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 REJ-REASON-OT            PIC X(30).
        01 OUTPUT-PARM.
            05 F-NAME-OT              PIC X(12).
            05 FILLER                  PIC XX VALUE SPACES.
@@ -85,6 +316,12 @@
            05 AST-OT                  PIC 9(2).99.
            05 FILLER                  PIC XX VALUE SPACES.
            05 SEASON-OT               PIC 9(4).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 TEAM-NAME-OT            PIC X(30).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 TEAM-CONF-OT            PIC X(10).
+           05 FILLER                  PIC XX VALUE SPACES.
+           05 TEAM-DIV-OT             PIC X(15).
 
        01  PLAYER-REPORT.
            05 FNAME-REP               PIC X(12).
@@ -206,8 +443,28 @@
            GOBACK.
 
         100-OPEN-FILES.
-           OPEN INPUT NBA-RECORDS OUTPUT NBA-OUTPUT.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-ID-VAL
+              ON ASCENDING KEY SORT-SEASON
+              USING NBA-RECORDS
+              GIVING SORTED-RECORDS.
+           OPEN INPUT SORTED-RECORDS.
+           OPEN INPUT TEAMS-FILE.
+           IF TEAMS-FILE-STATUS = '00'
+              MOVE 'Y' TO TEAMS-FILE-AVAILABLE
+           END-IF.
+           PERFORM 113-LOAD-CHECKPOINT.
+           IF RESTART-MODE = 'Y'
+              OPEN EXTEND NBA-OUTPUT NBA-REJECTS NBA-CSV
+           ELSE
+              OPEN OUTPUT NBA-OUTPUT NBA-REJECTS NBA-CSV
+              PERFORM 106-WRITE-CSV-HEADER
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           OPEN OUTPUT NBA-LEADERBOARD.
+           PERFORM 115-LOAD-FILTER.
            PERFORM 101-READ-TIL-FINISH.
+           PERFORM 112-SKIP-PROCESSED.
 
        PREPARE-DATE.
            MOVE FUNCTION CURRENT-DATE TO STORE-DATE 
@@ -220,40 +477,499 @@
         
        PREPARE-HEADER.
            MOVE HEADER-LINE-1 TO PRINT-LINE
-           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+           MOVE 0 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE.
            MOVE SPACES TO PRINT-LINE
-           WRITE  PRINT-LINE  AFTER ADVANCING 2 LINES.
+           MOVE 2 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE.
 
            
 
         101-READ-TIL-FINISH.
-           READ NBA-RECORDS  
+           READ SORTED-RECORDS
               AT END MOVE 'Y' TO EOF
+              NOT AT END ADD 1 TO RECORDS-READ-CT
            END-READ.
 
 
        120-SEC-HEADER.
             MOVE HEADER-LINE-2 TO PRINT-LINE
-           WRITE  PRINT-LINE AFTER ADVANCING 1 LINES
+           MOVE 1 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE.
            MOVE HEADER-LINE-3 TO PRINT-LINE
-           WRITE PRINT-LINE AFTER ADVANCING  1 LINE
+           MOVE 1 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE.
            MOVE BORDER-LINE TO PRINT-LINE
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 1 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE.
 
 
 
         110-REPORT-PLAYER.
-           PERFORM PREPARE-HEADER
-           MOVE FNAME-HOLD  TO FNAME-REP
-           MOVE LNAME-HOLD  TO LNAME-REP
-           MOVE SEASON-COUNT TO SEASONS-PLAYED 
-           COMPUTE AVG-PT = (AVG-HOLDER-PT / SEASON-COUNT )
-           COMPUTE AVG-REB  = (AVG-HOLDER-REB / SEASON-COUNT )
-           COMPUTE  AVG-AST = (AVG-HOLDER-AST / SEASON-COUNT )
-           MOVE PLAYER-REPORT TO PRINT-LINE.
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           IF SEASON-COUNT > 0
+              ADD 1 TO PLAYERS-SUMMARIZED-CT
+              PERFORM PREPARE-HEADER
+              MOVE FNAME-HOLD  TO FNAME-REP
+              MOVE LNAME-HOLD  TO LNAME-REP
+              MOVE SEASON-COUNT TO SEASONS-PLAYED
+              COMPUTE AVG-PT = (AVG-HOLDER-PT / SEASON-COUNT )
+              COMPUTE AVG-REB  = (AVG-HOLDER-REB / SEASON-COUNT )
+              COMPUTE  AVG-AST = (AVG-HOLDER-AST / SEASON-COUNT )
+              MOVE PLAYER-REPORT TO PRINT-LINE
+              MOVE 1 TO BUFFER-ADV-LINES
+              PERFORM 140-BUFFER-PRINT-LINE
+              IF PLAYER-COUNT < 500
+                 ADD 1 TO PLAYER-COUNT
+                 MOVE FNAME-HOLD TO PE-FNAME(PLAYER-COUNT)
+                 MOVE LNAME-HOLD TO PE-LNAME(PLAYER-COUNT)
+                 MOVE AVG-PT TO PE-AVG-PT(PLAYER-COUNT)
+                 MOVE AVG-REB TO PE-AVG-REB(PLAYER-COUNT)
+                 MOVE AVG-AST TO PE-AVG-AST(PLAYER-COUNT)
+                 MOVE SEASON-COUNT TO PE-SEASONS(PLAYER-COUNT)
+              ELSE
+                 ADD 1 TO LEADERBOARD-OVERFLOW-CT
+              END-IF
+           END-IF.
+
+        121-SWAP-ENTRIES.
+           MOVE PLAYER-ENTRY(SORT-IDX-J) TO TEMP-ENTRY
+           MOVE PLAYER-ENTRY(SORT-IDX-J + 1) TO PLAYER-ENTRY(SORT-IDX-J)
+           MOVE TEMP-ENTRY TO PLAYER-ENTRY(SORT-IDX-J + 1).
+
+        122-SORT-BY-PT.
+           MOVE 1 TO SORT-IDX-I
+           PERFORM 129-SORT-BY-PT-OUTER
+              UNTIL SORT-IDX-I > PLAYER-COUNT.
+
+        129-SORT-BY-PT-OUTER.
+           MOVE 1 TO SORT-IDX-J
+           PERFORM 130-SORT-BY-PT-INNER
+              UNTIL SORT-IDX-J > PLAYER-COUNT - SORT-IDX-I
+           ADD 1 TO SORT-IDX-I.
+
+        130-SORT-BY-PT-INNER.
+           IF PE-AVG-PT(SORT-IDX-J) < PE-AVG-PT(SORT-IDX-J + 1)
+              PERFORM 121-SWAP-ENTRIES
+           END-IF
+           ADD 1 TO SORT-IDX-J.
+
+        123-SORT-BY-REB.
+           MOVE 1 TO SORT-IDX-I
+           PERFORM 131-SORT-BY-REB-OUTER
+              UNTIL SORT-IDX-I > PLAYER-COUNT.
+
+        131-SORT-BY-REB-OUTER.
+           MOVE 1 TO SORT-IDX-J
+           PERFORM 132-SORT-BY-REB-INNER
+              UNTIL SORT-IDX-J > PLAYER-COUNT - SORT-IDX-I
+           ADD 1 TO SORT-IDX-I.
+
+        132-SORT-BY-REB-INNER.
+           IF PE-AVG-REB(SORT-IDX-J) < PE-AVG-REB(SORT-IDX-J + 1)
+              PERFORM 121-SWAP-ENTRIES
+           END-IF
+           ADD 1 TO SORT-IDX-J.
+
+        124-SORT-BY-AST.
+           MOVE 1 TO SORT-IDX-I
+           PERFORM 133-SORT-BY-AST-OUTER
+              UNTIL SORT-IDX-I > PLAYER-COUNT.
+
+        133-SORT-BY-AST-OUTER.
+           MOVE 1 TO SORT-IDX-J
+           PERFORM 134-SORT-BY-AST-INNER
+              UNTIL SORT-IDX-J > PLAYER-COUNT - SORT-IDX-I
+           ADD 1 TO SORT-IDX-I.
+
+        134-SORT-BY-AST-INNER.
+           IF PE-AVG-AST(SORT-IDX-J) < PE-AVG-AST(SORT-IDX-J + 1)
+              PERFORM 121-SWAP-ENTRIES
+           END-IF
+           ADD 1 TO SORT-IDX-J.
+
+        125-PRINT-TOP-N-PT.
+           MOVE 1 TO PRINT-IDX
+           PERFORM 135-PRINT-ONE-PT-ROW
+              UNTIL PRINT-IDX > LEADERBOARD-N
+              OR PRINT-IDX > PLAYER-COUNT.
+
+        135-PRINT-ONE-PT-ROW.
+           MOVE PRINT-IDX TO LD-RANK
+           MOVE PE-FNAME(PRINT-IDX) TO LD-FNAME
+           MOVE PE-LNAME(PRINT-IDX) TO LD-LNAME
+           MOVE PE-AVG-PT(PRINT-IDX) TO LD-STAT
+           MOVE PE-SEASONS(PRINT-IDX) TO LD-SEASONS
+           MOVE LEADER-DETAIL TO LEADER-LINE
+           WRITE LEADER-LINE
+           ADD 1 TO PRINT-IDX.
+
+        126-PRINT-TOP-N-REB.
+           MOVE 1 TO PRINT-IDX
+           PERFORM 136-PRINT-ONE-REB-ROW
+              UNTIL PRINT-IDX > LEADERBOARD-N
+              OR PRINT-IDX > PLAYER-COUNT.
+
+        136-PRINT-ONE-REB-ROW.
+           MOVE PRINT-IDX TO LD-RANK
+           MOVE PE-FNAME(PRINT-IDX) TO LD-FNAME
+           MOVE PE-LNAME(PRINT-IDX) TO LD-LNAME
+           MOVE PE-AVG-REB(PRINT-IDX) TO LD-STAT
+           MOVE PE-SEASONS(PRINT-IDX) TO LD-SEASONS
+           MOVE LEADER-DETAIL TO LEADER-LINE
+           WRITE LEADER-LINE
+           ADD 1 TO PRINT-IDX.
+
+        127-PRINT-TOP-N-AST.
+           MOVE 1 TO PRINT-IDX
+           PERFORM 137-PRINT-ONE-AST-ROW
+              UNTIL PRINT-IDX > LEADERBOARD-N
+              OR PRINT-IDX > PLAYER-COUNT.
+
+        137-PRINT-ONE-AST-ROW.
+           MOVE PRINT-IDX TO LD-RANK
+           MOVE PE-FNAME(PRINT-IDX) TO LD-FNAME
+           MOVE PE-LNAME(PRINT-IDX) TO LD-LNAME
+           MOVE PE-AVG-AST(PRINT-IDX) TO LD-STAT
+           MOVE PE-SEASONS(PRINT-IDX) TO LD-SEASONS
+           MOVE LEADER-DETAIL TO LEADER-LINE
+           WRITE LEADER-LINE
+           ADD 1 TO PRINT-IDX.
+
+        128-PRINT-LEADERBOARD.
+           MOVE SPACES TO LEADER-LINE
+           STRING 'TOP ' LEADERBOARD-N ' CAREER SCORING LEADERS (PPG)'
+              DELIMITED BY SIZE INTO LEADER-LINE
+           WRITE LEADER-LINE
+           MOVE LEADER-HEADER TO LEADER-LINE
+           WRITE LEADER-LINE
+           PERFORM 122-SORT-BY-PT
+           PERFORM 125-PRINT-TOP-N-PT
+
+           MOVE SPACES TO LEADER-LINE
+           WRITE LEADER-LINE
+           MOVE SPACES TO LEADER-LINE
+           STRING 'TOP ' LEADERBOARD-N ' CAREER REBOUND LEADERS (RPG)'
+              DELIMITED BY SIZE INTO LEADER-LINE
+           WRITE LEADER-LINE
+           MOVE LEADER-HEADER TO LEADER-LINE
+           WRITE LEADER-LINE
+           PERFORM 123-SORT-BY-REB
+           PERFORM 126-PRINT-TOP-N-REB
+
+           MOVE SPACES TO LEADER-LINE
+           WRITE LEADER-LINE
+           MOVE SPACES TO LEADER-LINE
+           STRING 'TOP ' LEADERBOARD-N ' CAREER ASSIST LEADERS (APG)'
+              DELIMITED BY SIZE INTO LEADER-LINE
+           WRITE LEADER-LINE
+           MOVE LEADER-HEADER TO LEADER-LINE
+           WRITE LEADER-LINE
+           PERFORM 124-SORT-BY-AST
+           PERFORM 127-PRINT-TOP-N-AST.
+
+        115-LOAD-FILTER.
+           OPEN INPUT FILTER-CTL
+           IF FILTER-FILE-STATUS = '00'
+              READ FILTER-CTL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'Y' TO FILTER-ACTIVE
+                    IF FILTER-SEASON-START NUMERIC
+                       AND FILTER-SEASON-START > 0
+                       MOVE FILTER-SEASON-START
+                          TO FILTER-SEASON-START-HOLD
+                    END-IF
+                    IF FILTER-SEASON-END NUMERIC
+                       AND FILTER-SEASON-END > 0
+                       MOVE FILTER-SEASON-END
+                          TO FILTER-SEASON-END-HOLD
+                    END-IF
+                    MOVE FILTER-COUNTRY TO FILTER-COUNTRY-HOLD
+                    IF FILTER-COUNTRY-MODE = 'E'
+                       MOVE 'E' TO FILTER-COUNTRY-MODE-HOLD
+                    ELSE
+                       MOVE 'I' TO FILTER-COUNTRY-MODE-HOLD
+                    END-IF
+              END-READ
+              CLOSE FILTER-CTL
+           END-IF.
+
+        113-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = '00'
+              PERFORM 117-READ-CHECKPOINT
+              PERFORM 119-RELOAD-ONE-CHECKPOINT-ROW
+                 UNTIL CKPT-EOF = 'Y'
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+        119-RELOAD-ONE-CHECKPOINT-ROW.
+           MOVE 'Y' TO RESTART-MODE
+           MOVE CKPT-LAST-ID TO LAST-COMPLETED-ID
+           MOVE CKPT-PLAYERS-CT TO PLAYERS-SUMMARIZED-CT
+           MOVE CKPT-REJECT-CT TO REJECT-COUNT
+           MOVE CKPT-FILTERED-CT TO FILTERED-OUT-CT
+           PERFORM 118-RELOAD-PLAYER-ENTRY
+           PERFORM 117-READ-CHECKPOINT.
+
+        117-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+              AT END MOVE 'Y' TO CKPT-EOF
+           END-READ.
+
+        118-RELOAD-PLAYER-ENTRY.
+           IF PLAYER-COUNT < 500
+              ADD 1 TO PLAYER-COUNT
+              MOVE CKPT-FNAME TO PE-FNAME(PLAYER-COUNT)
+              MOVE CKPT-LNAME TO PE-LNAME(PLAYER-COUNT)
+              MOVE CKPT-AVG-PT TO PE-AVG-PT(PLAYER-COUNT)
+              MOVE CKPT-AVG-REB TO PE-AVG-REB(PLAYER-COUNT)
+              MOVE CKPT-AVG-AST TO PE-AVG-AST(PLAYER-COUNT)
+              MOVE CKPT-SEASON-COUNT TO PE-SEASONS(PLAYER-COUNT)
+           ELSE
+              ADD 1 TO LEADERBOARD-OVERFLOW-CT
+           END-IF.
+
+        112-SKIP-PROCESSED.
+           IF RESTART-MODE = 'Y'
+              PERFORM 138-SKIP-ONE-RECORD
+                 UNTIL EOF = 'Y' OR ID-VAL > LAST-COMPLETED-ID
+           END-IF.
+
+        138-SKIP-ONE-RECORD.
+           ADD 1 TO SKIPPED-RESTART-CT
+           PERFORM 101-READ-TIL-FINISH.
+
+        111-SAVE-CHECKPOINT.
+           MOVE CURR-ID TO CKPT-LAST-ID
+           MOVE AVG-HOLDER-PT TO CKPT-AVG-PT
+           MOVE AVG-HOLDER-REB TO CKPT-AVG-REB
+           MOVE AVG-HOLDER-AST TO CKPT-AVG-AST
+           MOVE SEASON-COUNT TO CKPT-SEASON-COUNT
+           MOVE FNAME-HOLD TO CKPT-FNAME
+           MOVE LNAME-HOLD TO CKPT-LNAME
+           MOVE PLAYERS-SUMMARIZED-CT TO CKPT-PLAYERS-CT
+           MOVE REJECT-COUNT TO CKPT-REJECT-CT
+           MOVE FILTERED-OUT-CT TO CKPT-FILTERED-CT
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+        114-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+        140-BUFFER-PRINT-LINE.
+           IF PLB-COUNT < 500
+              ADD 1 TO PLB-COUNT
+              MOVE PRINT-LINE TO PLB-TEXT(PLB-COUNT)
+              MOVE BUFFER-ADV-LINES TO PLB-ADV-LINES(PLB-COUNT)
+           ELSE
+              ADD 1 TO BUFFER-OVERFLOW-CT
+           END-IF.
+
+        141-BUFFER-CSV-LINE.
+           IF PCB-COUNT < 300
+              ADD 1 TO PCB-COUNT
+              MOVE CSV-LINE TO PCB-ENTRY(PCB-COUNT)
+           ELSE
+              ADD 1 TO BUFFER-OVERFLOW-CT
+           END-IF.
+
+        142-BUFFER-REJECT-LINE.
+           IF RJB-COUNT < 1000
+              ADD 1 TO RJB-COUNT
+              MOVE REJECT-LINE TO RJB-ENTRY(RJB-COUNT)
+           ELSE
+              ADD 1 TO BUFFER-OVERFLOW-CT
+           END-IF.
+
+        143-FLUSH-BUFFERS.
+           MOVE 1 TO FLUSH-IDX
+           PERFORM 144-FLUSH-ONE-PRINT-LINE UNTIL FLUSH-IDX > PLB-COUNT
+           MOVE 1 TO FLUSH-IDX
+           PERFORM 145-FLUSH-ONE-CSV-LINE UNTIL FLUSH-IDX > PCB-COUNT
+           MOVE 1 TO FLUSH-IDX
+           PERFORM 146-FLUSH-ONE-REJECT-LINE UNTIL FLUSH-IDX > RJB-COUNT
+           MOVE 0 TO PLB-COUNT
+           MOVE 0 TO PCB-COUNT
+           MOVE 0 TO RJB-COUNT.
+
+        144-FLUSH-ONE-PRINT-LINE.
+           MOVE PLB-TEXT(FLUSH-IDX) TO PRINT-LINE
+           IF PLB-ADV-LINES(FLUSH-IDX) = 0
+              WRITE PRINT-LINE AFTER ADVANCING PAGE
+           ELSE
+              WRITE PRINT-LINE
+                 AFTER ADVANCING PLB-ADV-LINES(FLUSH-IDX) LINES
+           END-IF
+           ADD 1 TO FLUSH-IDX.
+
+        145-FLUSH-ONE-CSV-LINE.
+           MOVE PCB-ENTRY(FLUSH-IDX) TO CSV-LINE
+           WRITE CSV-LINE
+           ADD 1 TO FLUSH-IDX.
+
+        146-FLUSH-ONE-REJECT-LINE.
+           MOVE RJB-ENTRY(FLUSH-IDX) TO REJECT-LINE
+           WRITE REJECT-LINE AFTER ADVANCING 1 LINE
+           ADD 1 TO FLUSH-IDX.
+
+        109-WRITE-AUDIT.
+           STRING YEAR-F '-' MONTH-F '-' DAY-F
+              DELIMITED BY SIZE INTO AUDIT-DATE-OT
+           STRING HR-F ':' MIN-F ':' SEC-F
+              DELIMITED BY SIZE INTO AUDIT-TIME-OT
+           MOVE RECORDS-READ-CT TO AUDIT-RECORDS-READ-OT
+           MOVE PLAYERS-SUMMARIZED-CT TO AUDIT-PLAYERS-OT
+           MOVE REJECT-COUNT TO AUDIT-REJECTS-OT
+           MOVE FILTERED-OUT-CT TO AUDIT-FILTERED-OT
+           MOVE SKIPPED-RESTART-CT TO AUDIT-SKIPPED-OT
+           MOVE LEADERBOARD-OVERFLOW-CT TO AUDIT-OVERFLOW-OT
+           MOVE BUFFER-OVERFLOW-CT TO AUDIT-BUF-OVERFLOW-OT
+           MOVE AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+        108-LOOKUP-TEAM.
+           IF TEAMS-FILE-AVAILABLE = 'Y'
+              MOVE TEAM-AREV-IN TO TEAM-ABBR-KEY
+              READ TEAMS-FILE
+                 INVALID KEY
+                    MOVE 'UNKNOWN' TO TEAM-NAME-OT
+                    MOVE SPACES TO TEAM-CONF-OT
+                    MOVE SPACES TO TEAM-DIV-OT
+                 NOT INVALID KEY
+                    MOVE TEAM-FULL-NAME TO TEAM-NAME-OT
+                    MOVE TEAM-CONFERENCE TO TEAM-CONF-OT
+                    MOVE TEAM-DIVISION TO TEAM-DIV-OT
+              END-READ
+           ELSE
+              MOVE 'UNKNOWN' TO TEAM-NAME-OT
+              MOVE SPACES TO TEAM-CONF-OT
+              MOVE SPACES TO TEAM-DIV-OT
+           END-IF.
+
+        106-WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-LINE
+           STRING
+              'FIRST_NAME,LAST_NAME,COLLEGE,COUNTRY,DRAFT_YEAR,'
+              'DRAFT_ROUND,DRAFT_PICK,TEAM,AGE,GP,PPG,RPG,APG,'
+              'SEASON,TEAM_NAME,CONFERENCE,DIVISION'
+              DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+        107-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           STRING
+              '"' FUNCTION TRIM(F-NAME-OT) '"' ','
+              '"' FUNCTION TRIM(L-NAME-OT) '"' ','
+              '"' FUNCTION TRIM(COLLEGE-OT) '"' ','
+              '"' FUNCTION TRIM(COUNTRY-OT) '"' ','
+              '"' FUNCTION TRIM(DRAFT-YEAR-OT) '"' ','
+              '"' FUNCTION TRIM(DRAFT-ROUND-OT) '"' ','
+              '"' FUNCTION TRIM(DRAFT-PICK-OT) '"' ','
+              '"' FUNCTION TRIM(TEAM-AREV-OT) '"' ','
+              AGE-OT ','
+              GP-OT ','
+              PTS-OT ','
+              REB-OT ','
+              AST-OT ','
+              SEASON-OT ','
+              '"' FUNCTION TRIM(TEAM-NAME-OT) '"' ','
+              '"' FUNCTION TRIM(TEAM-CONF-OT) '"' ','
+              '"' FUNCTION TRIM(TEAM-DIV-OT) '"'
+              DELIMITED BY SIZE INTO CSV-LINE
+           PERFORM 141-BUFFER-CSV-LINE.
+
+        103-VALIDATE-RECORD.
+           MOVE 'Y' TO VALID-REC
+           MOVE SPACES TO REJECT-REASON
+           IF AGE-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID AGE' TO REJECT-REASON
+           ELSE IF GP-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID GP' TO REJECT-REASON
+           ELSE IF PTS-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID PTS' TO REJECT-REASON
+           ELSE IF REB-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID REB' TO REJECT-REASON
+           ELSE IF AST-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID AST' TO REJECT-REASON
+           ELSE IF SEASON-IN NOT NUMERIC
+              MOVE 'N' TO VALID-REC
+              MOVE 'INVALID SEASON' TO REJECT-REASON
+           END-IF.
+
+        104-WRITE-REJECT.
+           MOVE ID-VAL TO REJ-ID-OT
+           MOVE F-NAME-IN TO REJ-FNAME-OT
+           MOVE L-NAME-IN TO REJ-LNAME-OT
+           MOVE COLLEGE-IN TO REJ-COLLEGE-OT
+           MOVE COUNTRY-IN TO REJ-COUNTRY-OT
+           MOVE DRAFT-YEAR-IN TO REJ-DRAFT-YEAR-OT
+           MOVE DRAFT-ROUND-IN TO REJ-DRAFT-ROUND-OT
+           MOVE DRAFT-PICK-IN TO REJ-DRAFT-PICK-OT
+           MOVE TEAM-AREV-IN TO REJ-TEAM-OT
+           MOVE AGE-IN TO REJ-AGE-OT
+           MOVE GP-IN TO REJ-GP-OT
+           MOVE PTS-IN TO REJ-PTS-OT
+           MOVE REB-IN TO REJ-REB-OT
+           MOVE AST-IN TO REJ-AST-OT
+           MOVE SEASON-IN TO REJ-SEASON-RAW-OT
+           IF SEASON-IN NUMERIC
+              MOVE SEASON-IN TO REJ-SEASON-OT
+           ELSE
+              MOVE 0 TO REJ-SEASON-OT
+           END-IF
+           MOVE REJECT-REASON TO REJ-REASON-OT
+           MOVE REJECT-OUT TO REJECT-LINE
+           PERFORM 142-BUFFER-REJECT-LINE
+           ADD 1 TO REJECT-COUNT.
+
+        116-APPLY-FILTER.
+           MOVE 'Y' TO PASSES-FILTER
+           IF FILTER-ACTIVE = 'Y'
+              IF SEASON-IN < FILTER-SEASON-START-HOLD
+                 OR SEASON-IN > FILTER-SEASON-END-HOLD
+                 MOVE 'N' TO PASSES-FILTER
+              END-IF
+              IF FILTER-COUNTRY-HOLD NOT = SPACES
+                 IF FILTER-COUNTRY-MODE-HOLD = 'E'
+                    IF COUNTRY-IN = FILTER-COUNTRY-HOLD
+                       MOVE 'N' TO PASSES-FILTER
+                    END-IF
+                 ELSE
+                    IF COUNTRY-IN NOT = FILTER-COUNTRY-HOLD
+                       MOVE 'N' TO PASSES-FILTER
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
 
         102-WRITE-FILE.
+           PERFORM 103-VALIDATE-RECORD
+           IF VALID-REC = 'N'
+              PERFORM 104-WRITE-REJECT
+              PERFORM 101-READ-TIL-FINISH
+           ELSE
+              PERFORM 116-APPLY-FILTER
+              IF PASSES-FILTER = 'N'
+                 ADD 1 TO FILTERED-OUT-CT
+                 PERFORM 101-READ-TIL-FINISH
+              ELSE
+                 PERFORM 102-SUMMARIZE-RECORD
+              END-IF
+           END-IF.
+
+        102-SUMMARIZE-RECORD.
 
            IF CURR-ID = 'NONE'
            
@@ -269,9 +985,11 @@
               THEN
 
                PERFORM 110-REPORT-PLAYER
+               PERFORM 143-FLUSH-BUFFERS
+               PERFORM 111-SAVE-CHECKPOINT
       *        MOVE SPACES TO PRINT-LINE
       *       WRITE PRINT-LINE AFTER ADVANCING PAGE
-              MOVE ID-VAL TO CURR-ID 
+              MOVE ID-VAL TO CURR-ID
               MOVE 0 TO AVG-HOLDER-AST 
                MOVE 0 TO AVG-HOLDER-PT 
                 MOVE 0 TO AVG-HOLDER-REB 
@@ -297,7 +1015,8 @@
            MOVE DRAFT-YEAR-IN TO DRAFT-YEAR-OT
            MOVE DRAFT-ROUND-IN TO DRAFT-ROUND-OT
            MOVE DRAFT-PICK-IN TO DRAFT-PICK-OT 
-           MOVE TEAM-AREV-IN TO TEAM-AREV-OT 
+           MOVE TEAM-AREV-IN TO TEAM-AREV-OT
+           PERFORM 108-LOOKUP-TEAM
            MOVE GP-IN  TO GP-OT
            MOVE AGE-IN  TO AGE-OT 
            MOVE PTS-IN TO PTS-OT
@@ -306,17 +1025,37 @@
            MOVE SEASON-IN TO SEASON-OT 
 
            MOVE OUTPUT-PARM TO PRINT-LINE
-           WRITE PRINT-LINE  AFTER ADVANCING 1 LINE
+           MOVE 1 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE
+           STRING '     TEAM: ' FUNCTION TRIM(TEAM-NAME-OT)
+              ' (' FUNCTION TRIM(TEAM-CONF-OT) ' / '
+              FUNCTION TRIM(TEAM-DIV-OT) ')'
+              DELIMITED BY SIZE INTO PRINT-LINE
+           MOVE 1 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE
+           PERFORM 107-WRITE-CSV-LINE
            PERFORM 101-READ-TIL-FINISH.
 
 
         105-CLOSE.
-              
+
            PERFORM 110-REPORT-PLAYER
            MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER ADVANCING PAGE
-             CLOSE NBA-RECORDS .
+           MOVE 0 TO BUFFER-ADV-LINES
+           PERFORM 140-BUFFER-PRINT-LINE
+           PERFORM 143-FLUSH-BUFFERS
+           PERFORM 128-PRINT-LEADERBOARD
+           PERFORM 109-WRITE-AUDIT
+           PERFORM 114-CLEAR-CHECKPOINT
+             CLOSE SORTED-RECORDS.
              CLOSE NBA-OUTPUT.
+             CLOSE NBA-REJECTS.
+             CLOSE NBA-CSV.
+           IF TEAMS-FILE-AVAILABLE = 'Y'
+              CLOSE TEAMS-FILE
+           END-IF.
+             CLOSE AUDIT-LOG.
+             CLOSE NBA-LEADERBOARD.
               
              
       
